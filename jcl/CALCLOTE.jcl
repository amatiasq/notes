@@ -0,0 +1,15 @@
+//CALCLOTE JOB (ACCTNO),'CALCULO LOTE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* Unattended run of CALCULO-LOTE: reads one parameter card per *
+//* PARMIN record (option/language/name/numbers) and writes the  *
+//* results to SALIDA.  See CALCULO-LOTE in foo/code.cbl.        *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CALCULO-LOTE
+//STEPLIB  DD DSN=PROD.CALCULO.LOADLIB,DISP=SHR
+//PARMIN   DD DSN=PROD.CALCULO.PARMIN,DISP=SHR
+//SALIDA   DD DSN=PROD.CALCULO.SALIDA,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=100)
+//SYSOUT   DD SYSOUT=*
