@@ -3,11 +3,134 @@
       * Date:16-11-2020
       * Purpose:
       * Tectonics: FOOOOO
+      ******************************************************************
+      * Modification history
+      * --------------------
+      * 09-08-2026  AM  Persist EMPLEADOS roster to indexed EMPMAST file.
+      * 09-08-2026  AM  VISUALIZAR1 prints roster report off EMPMAST.
+      * 09-08-2026  AM  Statistics menu computes mean/geomean/std dev
+      *                 over an entered value table.
+      * 09-08-2026  AM  PERIMETRO/VISUALIZAR persist shapes to SHAPES file.
+      * 09-08-2026  AM  Numeric ACCEPTs (NUM1/NUM2/OPCION) now validated
+      *                 and re-prompted on non-numeric entry.
+      * 09-08-2026  AM  PRIMOS-CANTIDAD/PRODUCTORIO checkpoint progress
+      *                 to CHKPOINT so a large range can be restarted.
+      * 09-08-2026  AM  Every menu choice and result logged to AUDITLOG.
+      * 09-08-2026  AM  Added batch entry point CALCULO-LOTE reading
+      *                 PARMIN and writing SALIDA for unattended runs.
+      * 09-08-2026  AM  PRODUCTORIO now file-backed (PRODFILE), reports
+      *                 the true cumulative product and flags overflow.
+      * 09-08-2026  AM  PERFIL file remembers a returning user's IDIOMA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULO-MUCHOS.
+       AUTHOR. A. MATIAS.
+       INSTALLATION. COBOLICS.
+       DATE-WRITTEN. 16-11-2020.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAST ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-NOMBRE
+               FILE STATUS IS EMPMAST-STATUS.
+
+           SELECT REPORTE-FILE ASSIGN TO "EMPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORTE-STATUS.
+
+           SELECT SHAPES-FILE ASSIGN TO "SHAPES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SHAPES-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHKPT-STATUS.
+
+           SELECT CHECKPOINT-PROD-FILE ASSIGN TO "CHKPPROD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHKPT-PROD-STATUS.
+
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-STATUS.
+
+           SELECT PRODFILE ASSIGN TO "PRODFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRODFILE-STATUS.
+
+           SELECT PERFIL ASSIGN TO "PERFIL"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PERFIL-NOMBRE
+               FILE STATUS IS PERFIL-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAST
+           LABEL RECORDS ARE STANDARD.
+       01  EMP-RECORD.
+           05  EMP-NOMBRE                  PIC X(20).
+
+       FD  REPORTE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-REPORTE                   PIC X(80).
+
+       FD  SHAPES-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-FORMA                     PIC X(80).
+
+      * CHECKPOINT-FILE is PRIMOS-CANTIDAD's own checkpoint file; it
+      * carries two alternate record layouts: the first record written
+      * is always the header, every record after it is one saved
+      * COLUMNAS entry.  PRODUCTORIO keeps a separate checkpoint file
+      * (CHECKPOINT-PROD-FILE below) so the two operations can never
+      * truncate each other's pending checkpoint.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CHKPT-CABECERA.
+           05  CHKPT-NUM1                  PIC S9(9).
+           05  CHKPT-NUM2                  PIC S9(9).
+           05  CHKPT-CONTADOR              PIC 9(9).
+           05  CHKPT-INDICE                PIC 9(9).
+       01  REG-CHKPT-DATO                  PIC 9(9).
+
+      * CHECKPOINT-PROD-FILE holds PRODUCTORIO's single-record
+      * checkpoint: range plus the accumulated product so far.
+       FD  CHECKPOINT-PROD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-CHKPT-PROD-CABECERA.
+           05  CHKPT-PROD-NUM1             PIC S9(9).
+           05  CHKPT-PROD-NUM2             PIC S9(9).
+           05  CHKPT-PROD-PRODUCTO         PIC S9(18).
+
+      * AUDITLOG keeps one line per menu choice: who, in what
+      * language, from which menu, which option, and the result
+      * when the menu itself produced one.
+       FD  AUDITLOG
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-AUDITORIA                  PIC X(130).
+
+      * PRODFILE holds one record per value from NUM1 to NUM2 for
+      * PRODUCTORIO, so the range it can process isn't capped by
+      * the 3000-entry COLUMNAS table.
+       FD  PRODFILE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-PRODFILE                     PIC 9(9).
+
+      * PERFIL remembers each user's last language and how many
+      * times they've visited, keyed by NOMBRE, so a returning user
+      * can be greeted and dropped straight into the main menu.
+       FD  PERFIL
+           LABEL RECORDS ARE STANDARD.
+       01  REG-PERFIL.
+           05  PERFIL-NOMBRE                PIC X(20).
+           05  PERFIL-IDIOMA                PIC X(02).
+           05  PERFIL-VISITAS               PIC 9(05).
+
        WORKING-STORAGE SECTION.
        77 IDIOMA PIC A(2) VALUE " ".
        77 NOMBRE PIC X(20) VALUE " ".
@@ -22,37 +145,194 @@
        01 VECTOR.
            02 FILA.
                03 COLUMNAS PIC 9(9) OCCURS 3000 TIMES VALUE 0.
-       77 INDICE PIC 9(9) VALUE 1.â€º
+       77 INDICE PIC 9(9) VALUE 1.
        77 FORMATO PIC -ZZZ,ZZZ,ZZ9.999 BLANK WHEN ZERO.
 
+      * Set when PRIMOS-CANTIDAD finds more primes than COLUMNAS can
+      * hold (3000); REVISION still counts every prime, but only the
+      * first 3000 are kept to list back out.
+       77 LISTA-PRIMOS-LLENA PIC X(01) VALUE "N".
+           88 LISTA-PRIMOS-DESBORDO VALUE "S".
+
+      * Numeric entry validation - rejects non-numeric NUM1/NUM2/
+      * OPCION input instead of letting it through to a numeric field
+       77 ENTRADA-ALFA PIC X(12) VALUE SPACES.
+       77 SW-ENTRADA-NUM PIC X(01) VALUE "N".
+           88 NUM-ES-VALIDO VALUE "S".
+
+      * Checkpoint/restart for large PRIMOS-CANTIDAD ranges
+       77 CHKPT-STATUS PIC X(2) VALUE "00".
+       77 CHKPT-PROD-STATUS PIC X(2) VALUE "00".
+       77 CHKPT-FRECUENCIA PIC 9(5) COMP VALUE 500.
+       77 CHKPT-CONTADOR-CICLOS PIC 9(9) COMP VALUE 0.
+       77 CHKPT-INDICE-AUX PIC 9(9) COMP VALUE 1.
+       77 CHKPT-RETOMADO PIC X(01) VALUE "N".
+           88 SE-RETOMO VALUE "S" "s".
+
+      * Audit trail of menu choices
+       77 AUD-STATUS PIC X(2) VALUE "00".
+       77 AUD-MENU PIC X(20) VALUE SPACES.
+       77 AUD-RESULTADO PIC X(30) VALUE SPACES.
+       77 AUD-FECHA-HORA PIC X(21) VALUE SPACES.
+
+      * PRODUCTORIO - file-backed cumulative product with overflow
+      * detection
+       77 PRODFILE-STATUS PIC X(2) VALUE "00".
+           88 FIN-DE-PRODFILE VALUE "10".
+       77 PROD-ACUMULADO PIC S9(18) COMP VALUE 1.
+       77 PROD-DESBORDE PIC X(01) VALUE "N".
+           88 HUBO-DESBORDE-PRODUCTO VALUE "S".
+       77 PROD-CONTADOR-CICLOS PIC 9(9) COMP VALUE 0.
+       77 FORMATO-PRODUCTO PIC -Z(17)9.
+
+      * PERFIL - remembers a returning user's last language
+       77 PERFIL-STATUS PIC X(2) VALUE "00".
+       77 PERFIL-ENCONTRADO PIC X(01) VALUE "N".
+           88 SE-ENCONTRO-PERFIL VALUE "S".
+       77 FORMATO-VISITAS PIC ZZZZ9.
+
+      * Employee master (ALMACENAR NOMBRES DE EMPLEADOS)
+       77 EMPMAST-STATUS PIC X(2) VALUE "00".
+       77 EMP-NOMBRE-ENTRADA PIC X(20) VALUE SPACES.
+       77 EMP-CONTADOR PIC 9(9) COMP VALUE 0.
+
+      * Statistics menu - MEDIA-ARITMETICA/MEDIA-GEOMETRICA/
+      * DESVIACION-ESTANDAR over a shared, COLUMNAS-style value table
+       01 VECTOR-ESTADISTICO.
+           02 FILA-ESTADISTICA.
+               03 VALOR-ESTADISTICO PIC S9(7)V9(2)
+                                     OCCURS 3000 TIMES VALUE 0.
+       77 CANTIDAD-DATOS PIC 9(9) COMP VALUE 0.
+       77 INDICE-EST PIC 9(9) COMP VALUE 1.
+       77 EST-SUMA PIC S9(9)V9(4) VALUE 0.
+       77 EST-MEDIA PIC S9(9)V9(4) VALUE 0.
+       77 EST-SUMA-LOG PIC S9(9)V9(6) VALUE 0.
+       77 EST-MEDIA-GEOM PIC S9(9)V9(4) VALUE 0.
+       77 EST-SUMA-CUAD PIC S9(9)V9(6) VALUE 0.
+       77 EST-VARIANZA PIC S9(9)V9(4) VALUE 0.
+       77 EST-DESV-ESTANDAR PIC S9(9)V9(4) VALUE 0.
+       77 FORMATO-EST PIC -ZZZ,ZZZ,ZZ9.9999 BLANK WHEN ZERO.
+
+      * Geometric mean is undefined for zero/negative values, so it is
+      * averaged over only the positive entries instead of the full
+      * CANTIDAD-DATOS; EST-CANTIDAD-POS < CANTIDAD-DATOS means some
+      * entries were excluded and MOSTRAR-ESTADISTICAS says so.
+       77 EST-CANTIDAD-POS PIC 9(9) COMP VALUE 0.
+
+      * Shapes/polygon entries (PERIMETRO writes, VISUALIZAR reads)
+       77 SHAPES-STATUS PIC X(2) VALUE "00".
+       77 LADOS-POLIGONO PIC 9(5) COMP VALUE 0.
+       77 CONT-LADOS PIC 9(5) COMP VALUE 0.
+       77 LADO-VALOR PIC S9(7)V9(2) VALUE 0.
+       77 PERIMETRO-POLIGONO PIC S9(9)V9(2) VALUE 0.
+       77 FORMATO-LADOS PIC ZZZZ9.
+       77 FORMATO-PERIMETRO PIC -ZZZ,ZZZ,ZZ9.99 BLANK WHEN ZERO.
+       77 CONTADOR-FORMAS PIC 9(9) COMP VALUE 0.
+       01 REG-FORMA.
+           05 FILLER PIC X(07) VALUE "LADOS: ".
+           05 FORMA-LADOS-ED PIC ZZZZ9.
+           05 FILLER PIC X(13) VALUE "  PERIMETRO: ".
+           05 FORMA-PERIMETRO-ED PIC -ZZZ,ZZZ,ZZ9.99.
+
+      * Employee roster report (VISUALIZAR1)
+       77 REPORTE-STATUS PIC X(2) VALUE "00".
+       77 RPT-LINEAS-PAGINA PIC 9(3) COMP VALUE 0.
+       77 RPT-NUM-PAGINA PIC 9(3) COMP VALUE 0.
+       01 RPT-ENCABEZADO.
+           05 FILLER PIC X(20) VALUE "LISTADO DE EMPLEADOS".
+           05 FILLER PIC X(10) VALUE "  PAGINA: ".
+           05 RPT-ENC-PAGINA PIC ZZ9.
+       01 RPT-DETALLE.
+           05 FILLER PIC X(10) VALUE "EMPLEADO: ".
+           05 RPT-DET-NOMBRE PIC X(20).
+       01 RPT-TOTAL.
+           05 FILLER PIC X(23) VALUE "TOTAL DE EMPLEADOS:    ".
+           05 RPT-TOT-CANTIDAD PIC ZZZ,ZZ9.
+
 
        PROCEDURE DIVISION.
 
        000001-CARATULA SECTION.
 
-           DISPLAY "Buenos dias ingresa 'ES' para castellano"
-           DISPLAY "Good morning input 'EN' to continue in english"
-           DISPLAY "Waka waka waka 'WK' wwaka waka"
-           ACCEPT IDIOMA.
-           PERFORM PRESENTACION.
+           DISPLAY "Ingresa tu nombre / Enter your name"
+           ACCEPT NOMBRE.
+           PERFORM VERIFICAR-PERFIL.
+           IF SE-ENCONTRO-PERFIL THEN
+               PERFORM BIENVENIDA-REGRESO
+           ELSE
+               DISPLAY "Buenos dias ingresa 'ES' para castellano"
+               DISPLAY "Good morning input 'EN' to continue in english"
+               DISPLAY "Waka waka waka 'WK' wwaka waka"
+               ACCEPT IDIOMA
+               PERFORM PRESENTACION
+           END-IF.
+           PERFORM GRABAR-PERFIL.
+           PERFORM MENU-PRINCIPAL.
 
        PRESENTACION.
            IF IDIOMA = "ES" OR "es" THEN
                 DISPLAY " "
-                DISPLAY "Por favor ingresa tu nombre"
+                DISPLAY "Mucho gusto " NOMBRE
            ELSE IF IDIOMA = "EN" OR "en" THEN
                 DISPLAY " "
-                DISPLAY "Please enter your name"
+                DISPLAY "Nice to meet you " NOMBRE
            ELSE IF IDIOMA = "WK" OR "wk" THEN
                 DISPLAY " "
-                DISPLAY "Waka waka waka waka"
+                DISPLAY "Waka waka waka waka " NOMBRE
            ELSE
                 PERFORM PRESENTACION
            END-IF.
-           ACCEPT NOMBRE.
-           PERFORM MENU.
 
-       MENU.
+      *----------------------------------------------------------*
+      * VERIFICAR-PERFIL/GRABAR-PERFIL remember each user's last  *
+      * language in PERFIL, keyed by NOMBRE, so 000001-CARATULA   *
+      * can greet a returning user and skip the IDIOMA prompt.    *
+      *----------------------------------------------------------*
+       VERIFICAR-PERFIL.
+           MOVE "N" TO PERFIL-ENCONTRADO.
+           MOVE NOMBRE TO PERFIL-NOMBRE.
+           OPEN I-O PERFIL.
+           IF PERFIL-STATUS = "35" THEN
+               CLOSE PERFIL
+               OPEN OUTPUT PERFIL
+               CLOSE PERFIL
+               OPEN I-O PERFIL
+           END-IF.
+           READ PERFIL
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "S" TO PERFIL-ENCONTRADO
+                   MOVE PERFIL-IDIOMA TO IDIOMA
+                   ADD 1 TO PERFIL-VISITAS
+           END-READ.
+           CLOSE PERFIL.
+
+       BIENVENIDA-REGRESO.
+           MOVE PERFIL-VISITAS TO FORMATO-VISITAS.
+           IF IDIOMA = "ES" OR "es" THEN
+               DISPLAY "Hola de nuevo " NOMBRE
+               DISPLAY "Visita numero " FORMATO-VISITAS
+           ELSE IF IDIOMA = "EN" OR "en" THEN
+               DISPLAY "Welcome back " NOMBRE
+               DISPLAY "Visit number " FORMATO-VISITAS
+           ELSE IF IDIOMA = "WK" OR "wk" THEN
+               DISPLAY "Waka waka waka " NOMBRE
+           END-IF.
+
+       GRABAR-PERFIL.
+           MOVE NOMBRE TO PERFIL-NOMBRE.
+           MOVE IDIOMA TO PERFIL-IDIOMA.
+           OPEN I-O PERFIL.
+           IF SE-ENCONTRO-PERFIL THEN
+               REWRITE REG-PERFIL
+           ELSE
+               MOVE 1 TO PERFIL-VISITAS
+               WRITE REG-PERFIL
+           END-IF.
+           CLOSE PERFIL.
+
+       MENU-PRINCIPAL.
            IF IDIOMA = "ES" OR "es" THEN
                 DISPLAY "Hola " NOMBRE " bienvenido"
                 DISPLAY " "
@@ -95,7 +375,10 @@
                 DISPLAY "Waka waka waka waka waka"
                 DISPLAY " "
            END-IF.
-           ACCEPT OPCION
+           PERFORM VALIDAR-OPCION
+           MOVE "MENU PRINCIPAL" TO AUD-MENU.
+           MOVE SPACES TO AUD-RESULTADO.
+           PERFORM GRABAR-AUDITORIA.
            IF OPCION = 1 THEN
                PERFORM MENU-MATEMATICO
            ELSE IF OPCION = 2 THEN
@@ -113,7 +396,7 @@
            ELSE IF(IDIOMA = "WK" OR "wk") AND (OPCION = 0 OR OPCION > 5) THEN
                DISPLAY "Waka waka waka waka"
            END-IF.
-           PERFORM MENU.
+           PERFORM MENU-PRINCIPAL.
 
 
        MENU-MATEMATICO.
@@ -154,7 +437,10 @@
              DISPLAY "Waka waka waka waka waka"
            END-IF.
 
-           ACCEPT OPCION
+           PERFORM VALIDAR-OPCION
+           MOVE "MENU MATEMATICO" TO AUD-MENU.
+           MOVE SPACES TO AUD-RESULTADO.
+           PERFORM GRABAR-AUDITORIA.
            IF OPCION = 1 THEN
                PERFORM PRIMOS-COMPUESTOS
            ELSE IF OPCION = 2 THEN
@@ -164,7 +450,7 @@
            ELSE IF OPCION = 4 THEN
       *>          PERFORM MULTIPLICAR
            ELSE IF OPCION = 5 THEN
-               PERFORM MENU
+               PERFORM MENU-PRINCIPAL
            END-IF.
            IF(IDIOMA = "ES" OR "es") AND (OPCION = 0 OR OPCION > 5) THEN
                DISPLAY "Opcion invalida, inserta una opcion valida"
@@ -173,7 +459,7 @@
            ELSE IF(IDIOMA = "WK" OR "wk") AND (OPCION = 0 OR OPCION > 5) THEN
                DISPLAY "Waka waka waka waka"
            END-IF.
-           PERFORM ENTER
+           PERFORM ESPERAR-ENTER
            PERFORM MENU-MATEMATICO.
 
        PRIMOS-COMPUESTOS.
@@ -184,7 +470,7 @@
            ELSE IF IDIOMA = "WK" OR "wk" THEN
                DISPLAY "Waka waka waka"
            END-IF.
-           ACCEPT NUM1
+           PERFORM VALIDAR-NUM1
            PERFORM PRIMOS UNTIL CONT > NUM1.
            MOVE NUM1 TO FORMATO
            IF IDIOMA = ("ES" OR "es") THEN
@@ -206,59 +492,79 @@
                    DISPLAY "Waka waka " FORMATO " waakaa"
                END-IF
            END-IF.
+           IF ALMACENADOR = 2
+               STRING FORMATO DELIMITED BY SIZE
+                       " ES PRIMO" DELIMITED BY SIZE
+                   INTO AUD-RESULTADO
+           ELSE
+               STRING FORMATO DELIMITED BY SIZE
+                       " ES COMPUESTO" DELIMITED BY SIZE
+                   INTO AUD-RESULTADO
+           END-IF.
+           MOVE "MENU MATEMATICO" TO AUD-MENU.
+           PERFORM GRABAR-AUDITORIA.
            PERFORM LIMPIAR.
-           PERFORM ENTER.
+           PERFORM ESPERAR-ENTER.
            PERFORM MENU-MATEMATICO.
 
        PRIMOS-CANTIDAD.
+           PERFORM VERIFICAR-CHECKPOINT-PRIMOS.
+           IF NOT SE-RETOMO THEN
+               MOVE 0 TO CHKPT-CONTADOR-CICLOS
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "Ingresa un numero"
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "Input a number"
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "Waka waka waka"
+               END-IF
+               PERFORM VALIDAR-NUM1
+               IF (IDIOMA = "ES" OR "es") AND NUM1 = 0 THEN
+                   DISPLAY "Ingresaste un valor incorrecto"
+                   PERFORM ESPERAR-ENTER
+                   PERFORM PRIMOS-CANTIDAD
+               ELSE IF (IDIOMA = "EN" OR "en") AND NUM1 = 0 THEN
+                   DISPLAY " "
+                   PERFORM ESPERAR-ENTER
+                   PERFORM PRIMOS-CANTIDAD
+               ELSE IF(IDIOMA = "WK" OR "wk") AND NUM1 = 0 THEN
+                   DISPLAY "Waka waka waka waka"
+                   PERFORM ESPERAR-ENTER
+                   PERFORM PRIMOS-CANTIDAD
+               END-IF
 
-           IF IDIOMA = "ES" OR "es" THEN
-               DISPLAY "Ingresa un numero"
-           ELSE IF IDIOMA = "EN" OR "en" THEN
-               DISPLAY "Input a number"
-           ELSE IF IDIOMA = "WK" OR "wk" THEN
-               DISPLAY "Waka waka waka"
-           END-IF.
-           ACCEPT NUM1
-           IF (IDIOMA = "ES" OR "es") AND NUM1 = 0 THEN
-               DISPLAY "Ingresaste un valor incorrecto"
-               PERFORM ENTER
-               PERFORM PRIMOS-CANTIDAD
-           ELSE IF (IDIOMA = "EN" OR "en") AND NUM1 = 0 THEN
-               DISPLAY " "
-               PERFORM ENTER
-               PERFORM PRIMOS-CANTIDAD
-           ELSE IF(IDIOMA = "WK" OR "wk") AND NUM1 = 0 THEN
-               DISPLAY "Waka waka waka waka"
-               PERFORM ENTER
-               PERFORM PRIMOS-CANTIDAD
-           END-IF.
-
-           IF IDIOMA = "ES" OR "es" THEN
-               DISPLAY "Ingresa un numero mayor al anterior"
-           ELSE IF IDIOMA = "EN" OR "en" THEN
-               DISPLAY "Enter a number greater than the previous one"
-           ELSE IF IDIOMA = "WK" OR "wk" THEN
-               DISPLAY "Waka waka waka waka waka waka waka"
-           END-IF.
-           ACCEPT NUM2
-           IF (IDIOMA = "ES" OR "es") AND NUM2 = 0 THEN
-               DISPLAY "Ingresaste un valor que no es numerico"
-               PERFORM ENTER
-               PERFORM PRIMOS-CANTIDAD
-           ELSE IF (IDIOMA = "EN" OR "en") AND NUM2 = 0 THEN
-               DISPLAY " "
-               PERFORM ENTER
-               PERFORM PRIMOS-CANTIDAD
-           ELSE IF(IDIOMA = "WK" OR "wk") AND NUM2 = 0 THEN
-               DISPLAY "Waka waka waka waka"
-               PERFORM ENTER
-               PERFORM PRIMOS-CANTIDAD
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "Ingresa un numero mayor al anterior"
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "Enter a number greater than the previous"
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "Waka waka waka waka waka waka waka"
+               END-IF
+               PERFORM VALIDAR-NUM2
+               IF (IDIOMA = "ES" OR "es") AND NUM2 = 0 THEN
+                   DISPLAY "Ingresaste un valor que no es numerico"
+                   PERFORM ESPERAR-ENTER
+                   PERFORM PRIMOS-CANTIDAD
+               ELSE IF (IDIOMA = "EN" OR "en") AND NUM2 = 0 THEN
+                   DISPLAY " "
+                   PERFORM ESPERAR-ENTER
+                   PERFORM PRIMOS-CANTIDAD
+               ELSE IF(IDIOMA = "WK" OR "wk") AND NUM2 = 0 THEN
+                   DISPLAY "Waka waka waka waka"
+                   PERFORM ESPERAR-ENTER
+                   PERFORM PRIMOS-CANTIDAD
+               END-IF
            END-IF.
 
            PERFORM CICLO UNTIL NUM1 > NUM2.
+           PERFORM BORRAR-CHECKPOINT-PRIMOS.
            MOVE 1 TO INDICE.
            MOVE REVISION TO FORMATO.
+           STRING FUNCTION TRIM(FORMATO) DELIMITED BY SIZE
+                   " PRIMOS" DELIMITED BY SIZE
+               INTO AUD-RESULTADO.
+           MOVE "MENU MATEMATICO" TO AUD-MENU.
+           PERFORM GRABAR-AUDITORIA.
            IF IDIOMA = "ES" OR "es"
                DISPLAY "La cantidad de primos es: " FORMATO
                DISPLAY " "
@@ -272,75 +578,133 @@
                DISPLAY " "
                DISPLAY "Waka waka waka waka waka waka:"
            END-IF.
-           PERFORM IMPRIMIR UNTIL COLUMNAS(INDICE) = 0.
+           IF LISTA-PRIMOS-DESBORDO THEN
+               IF IDIOMA = "ES" OR "es"
+                   DISPLAY "(se muestran los primeros 3000 unicamente)"
+               ELSE IF IDIOMA = "EN" OR "en"
+                   DISPLAY "(only the first 3000 are listed)"
+               ELSE IF IDIOMA = "WK" OR "wk"
+                   DISPLAY "(waka waka 3000 waka waka)"
+               END-IF
+           END-IF.
+           PERFORM IMPRIMIR UNTIL INDICE > 3000
+               OR COLUMNAS(INDICE) = 0.
            PERFORM LIMPIAR
-           PERFORM ENTER
+           PERFORM ESPERAR-ENTER
            PERFORM MENU-MATEMATICO.
 
        PRODUCTORIO.
+           PERFORM VERIFICAR-CHECKPOINT-PRODUCTORIO.
+           IF NOT SE-RETOMO THEN
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "Ingresa un numero"
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "Input a number"
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "Waka waka waka"
+               END-IF
+               PERFORM VALIDAR-NUM1
+               IF (IDIOMA = "ES" OR "es") AND NUM1 = 0 THEN
+                   DISPLAY "Ingresaste un valor incorrecto"
+                   PERFORM ESPERAR-ENTER
+                   PERFORM PRODUCTORIO
+               ELSE IF (IDIOMA = "EN" OR "en") AND NUM1 = 0 THEN
+                   DISPLAY " "
+                   PERFORM ESPERAR-ENTER
+                   PERFORM PRODUCTORIO
+               ELSE IF(IDIOMA = "WK" OR "wk") AND NUM1 = 0 THEN
+                   DISPLAY "Waka waka waka waka"
+                   PERFORM ESPERAR-ENTER
+                   PERFORM PRODUCTORIO
+               END-IF
 
-           IF IDIOMA = "ES" OR "es" THEN
-               DISPLAY "Ingresa un numero"
-           ELSE IF IDIOMA = "EN" OR "en" THEN
-               DISPLAY "Input a number"
-           ELSE IF IDIOMA = "WK" OR "wk" THEN
-               DISPLAY "Waka waka waka"
-           END-IF.
-           ACCEPT NUM1
-           IF (IDIOMA = "ES" OR "es") AND NUM1 = 0 THEN
-               DISPLAY "Ingresaste un valor incorrecto"
-               PERFORM ENTER
-               PERFORM PRODUCTORIO
-           ELSE IF (IDIOMA = "EN" OR "en") AND NUM1 = 0 THEN
-               DISPLAY " "
-               PERFORM ENTER
-               PERFORM PRODUCTORIO
-           ELSE IF(IDIOMA = "WK" OR "wk") AND NUM1 = 0 THEN
-               DISPLAY "Waka waka waka waka"
-               PERFORM ENTER
-               PERFORM PRODUCTORIO
-           END-IF.
-
-           IF IDIOMA = "ES" OR "es" THEN
-               DISPLAY "Ingresa un numero mayor al anterior"
-           ELSE IF IDIOMA = "EN" OR "en" THEN
-               DISPLAY "Enter a number greater than the previous one"
-           ELSE IF IDIOMA = "WK" OR "wk" THEN
-               DISPLAY "Waka waka waka waka waka waka waka"
-           END-IF.
-           ACCEPT NUM2
-           IF (IDIOMA = "ES" OR "es") AND NUM2 = 0 THEN
-               DISPLAY "Ingresaste un valor que no es numerico"
-               PERFORM ENTER
-               PERFORM PRODUCTORIO
-           ELSE IF (IDIOMA = "EN" OR "en") AND NUM2 = 0 THEN
-               DISPLAY " "
-               PERFORM ENTER
-               PERFORM PRODUCTORIO
-           ELSE IF(IDIOMA = "WK" OR "wk") AND NUM2 = 0 THEN
-               DISPLAY "Waka waka waka waka"
-               PERFORM ENTER
-               PERFORM PRODUCTORIO
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "Ingresa un numero mayor al anterior"
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "Enter a number greater than the previous"
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "Waka waka waka waka waka waka waka"
+               END-IF
+               PERFORM VALIDAR-NUM2
+               IF (IDIOMA = "ES" OR "es") AND NUM2 = 0 THEN
+                   DISPLAY "Ingresaste un valor que no es numerico"
+                   PERFORM ESPERAR-ENTER
+                   PERFORM PRODUCTORIO
+               ELSE IF (IDIOMA = "EN" OR "en") AND NUM2 = 0 THEN
+                   DISPLAY " "
+                   PERFORM ESPERAR-ENTER
+                   PERFORM PRODUCTORIO
+               ELSE IF(IDIOMA = "WK" OR "wk") AND NUM2 = 0 THEN
+                   DISPLAY "Waka waka waka waka"
+                   PERFORM ESPERAR-ENTER
+                   PERFORM PRODUCTORIO
+               END-IF
+               MOVE 1 TO PROD-ACUMULADO
            END-IF.
 
+           MOVE "N" TO PROD-DESBORDE.
+           MOVE 0 TO PROD-CONTADOR-CICLOS.
+           OPEN OUTPUT PRODFILE.
            MOVE NUM1 TO CONT.
-           PERFORM MOVER UNTIL NUM1 > NUM2.
-           MOVE 1 TO INDICE.
-           PERFORM MULTIPLICAR UNTIL COLUMNAS(INDICE) = 0.
-           PERFORM ENTER.
+           PERFORM ESCRIBIR-PRODFILE UNTIL CONT > NUM2.
+           CLOSE PRODFILE.
+
+           MOVE "00" TO PRODFILE-STATUS.
+           OPEN INPUT PRODFILE.
+           PERFORM LEER-MULTIPLICAR
+               UNTIL FIN-DE-PRODFILE OR HUBO-DESBORDE-PRODUCTO.
+           CLOSE PRODFILE.
+
+           IF HUBO-DESBORDE-PRODUCTO THEN
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "El productorio desbordo la capacidad"
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "The product overflowed the numeric capacity"
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "Waka waka waka waka waka"
+               END-IF
+               MOVE "DESBORDE NUMERICO" TO AUD-RESULTADO
+           ELSE
+               MOVE PROD-ACUMULADO TO FORMATO-PRODUCTO
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "El productorio es: " FORMATO-PRODUCTO
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "The product is: " FORMATO-PRODUCTO
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "Waka waka waka: " FORMATO-PRODUCTO
+               END-IF
+               STRING FORMATO-PRODUCTO DELIMITED BY SIZE
+                   INTO AUD-RESULTADO
+           END-IF.
+           MOVE "MENU MATEMATICO" TO AUD-MENU.
+           PERFORM GRABAR-AUDITORIA.
+           PERFORM BORRAR-CHECKPOINT-PRODUCTORIO.
+           PERFORM ESPERAR-ENTER.
            PERFORM LIMPIAR.
            PERFORM MENU-MATEMATICO.
 
-       MOVER.
-           MOVE NUM1 TO COLUMNAS(INDICE).
-           ADD 1 TO INDICE.
-
+       ESCRIBIR-PRODFILE.
+           MOVE CONT TO REG-PRODFILE.
+           WRITE REG-PRODFILE.
+           ADD 1 TO CONT.
 
-       MULTIPLICAR.
-           COMPUTE CONT = CONT + 1
-           COMPUTE RESULTADO = CONT * COLUMNAS(INDICE)
-           ADD 1 TO INDICE.
-           DISPLAY COLUMNAS(INDICE).
+       LEER-MULTIPLICAR.
+           READ PRODFILE INTO REG-PRODFILE
+               AT END
+                   SET FIN-DE-PRODFILE TO TRUE
+               NOT AT END
+                   COMPUTE PROD-ACUMULADO =
+                           PROD-ACUMULADO * REG-PRODFILE
+                       ON SIZE ERROR
+                           MOVE "S" TO PROD-DESBORDE
+                   END-COMPUTE
+                   ADD 1 TO NUM1
+                   ADD 1 TO PROD-CONTADOR-CICLOS
+                   IF FUNCTION MOD(PROD-CONTADOR-CICLOS,
+                           CHKPT-FRECUENCIA) = 0
+                       PERFORM GRABAR-CHECKPOINT-PRODUCTORIO
+                   END-IF
+           END-READ.
 
 
 
@@ -380,15 +744,18 @@
              DISPLAY "Waka waka waka waka waka"
            END-IF.
 
-           ACCEPT OPCION
+           PERFORM VALIDAR-OPCION
+           MOVE "MENU ESTADISTICO" TO AUD-MENU.
+           MOVE SPACES TO AUD-RESULTADO.
+           PERFORM GRABAR-AUDITORIA.
            IF OPCION = 1 THEN
-      *>          PERFORM MEDIA-ARITMETICA
+               PERFORM MEDIA-ARITMETICA
            ELSE IF OPCION = 2 THEN
-      *>          PERFORM MEDIA-GEOMETRICA
+               PERFORM MEDIA-GEOMETRICA
            ELSE IF OPCION = 3 THEN
-      *>          PERFORM DESVIACION-ESTANDAR
+               PERFORM DESVIACION-ESTANDAR
            ELSE IF OPCION = 4 THEN
-               PERFORM MENU
+               PERFORM MENU-PRINCIPAL
            ELSE IF IDIOMA = "ES" OR "es" THEN
                IF (OPCION = 0 OR OPCION > 4) THEN
                DISPLAY "Opcion invalida, inserta una opcion valida"
@@ -407,6 +774,148 @@
                PERFORM MENU-ESTADISTICO
            END-IF.
 
+       MEDIA-ARITMETICA.
+           PERFORM ENTRAR-DATOS-ESTADISTICOS.
+           PERFORM CALCULAR-ESTADISTICAS.
+           PERFORM MOSTRAR-ESTADISTICAS.
+           IF OPCION = 1 THEN
+               MOVE EST-MEDIA TO FORMATO-EST
+               STRING "MEDIA=" FORMATO-EST DELIMITED BY SIZE
+                   INTO AUD-RESULTADO
+           ELSE IF OPCION = 2 THEN
+               MOVE EST-MEDIA-GEOM TO FORMATO-EST
+               STRING "GEOM=" FORMATO-EST DELIMITED BY SIZE
+                   INTO AUD-RESULTADO
+           ELSE
+               MOVE EST-DESV-ESTANDAR TO FORMATO-EST
+               STRING "DESV=" FORMATO-EST DELIMITED BY SIZE
+                   INTO AUD-RESULTADO
+           END-IF.
+           MOVE "MENU ESTADISTICO" TO AUD-MENU.
+           PERFORM GRABAR-AUDITORIA.
+           PERFORM ESPERAR-ENTER.
+           PERFORM MENU-ESTADISTICO.
+
+       MEDIA-GEOMETRICA.
+           PERFORM MEDIA-ARITMETICA.
+
+       DESVIACION-ESTANDAR.
+           PERFORM MEDIA-ARITMETICA.
+
+       ENTRAR-DATOS-ESTADISTICOS.
+           IF IDIOMA = "ES" OR "es" THEN
+               DISPLAY "Cuantos valores deseas ingresar"
+           ELSE IF IDIOMA = "EN" OR "en" THEN
+               DISPLAY "How many values do you want to input"
+           ELSE IF IDIOMA = "WK" OR "wk" THEN
+               DISPLAY "Waka waka waka waka"
+           END-IF.
+           ACCEPT CANTIDAD-DATOS.
+           IF CANTIDAD-DATOS = 0 THEN
+               PERFORM ENTRAR-DATOS-ESTADISTICOS
+           ELSE IF CANTIDAD-DATOS > 3000 THEN
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "El maximo de valores es 3000"
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "The maximum number of values is 3000"
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "Waka waka 3000 waka waka"
+               END-IF
+               PERFORM ENTRAR-DATOS-ESTADISTICOS
+           ELSE
+               MOVE 1 TO INDICE-EST
+               PERFORM LEER-VALOR-ESTADISTICO
+                   UNTIL INDICE-EST > CANTIDAD-DATOS
+           END-IF.
+
+       LEER-VALOR-ESTADISTICO.
+           IF IDIOMA = "ES" OR "es" THEN
+               DISPLAY "Ingresa el valor " INDICE-EST
+           ELSE IF IDIOMA = "EN" OR "en" THEN
+               DISPLAY "Input value " INDICE-EST
+           ELSE IF IDIOMA = "WK" OR "wk" THEN
+               DISPLAY "Waka waka waka"
+           END-IF.
+           ACCEPT VALOR-ESTADISTICO(INDICE-EST).
+           ADD 1 TO INDICE-EST.
+
+       CALCULAR-ESTADISTICAS.
+           MOVE 0 TO EST-SUMA.
+           MOVE 1 TO INDICE-EST.
+           PERFORM SUMAR-VALOR UNTIL INDICE-EST > CANTIDAD-DATOS.
+           COMPUTE EST-MEDIA = EST-SUMA / CANTIDAD-DATOS.
+
+           MOVE 0 TO EST-SUMA-LOG.
+           MOVE 0 TO EST-CANTIDAD-POS.
+           MOVE 1 TO INDICE-EST.
+           PERFORM SUMAR-LOGARITMO UNTIL INDICE-EST > CANTIDAD-DATOS.
+           IF EST-CANTIDAD-POS > 0 THEN
+               COMPUTE EST-MEDIA-GEOM =
+                   FUNCTION EXP(EST-SUMA-LOG / EST-CANTIDAD-POS)
+           ELSE
+               MOVE 0 TO EST-MEDIA-GEOM
+           END-IF.
+
+           MOVE 0 TO EST-SUMA-CUAD.
+           MOVE 1 TO INDICE-EST.
+           PERFORM SUMAR-CUADRADO UNTIL INDICE-EST > CANTIDAD-DATOS.
+           COMPUTE EST-VARIANZA = EST-SUMA-CUAD / CANTIDAD-DATOS.
+           COMPUTE EST-DESV-ESTANDAR = FUNCTION SQRT(EST-VARIANZA).
+
+       SUMAR-VALOR.
+           ADD VALOR-ESTADISTICO(INDICE-EST) TO EST-SUMA.
+           ADD 1 TO INDICE-EST.
+
+       SUMAR-LOGARITMO.
+           IF VALOR-ESTADISTICO(INDICE-EST) > 0 THEN
+               COMPUTE EST-SUMA-LOG = EST-SUMA-LOG +
+                   FUNCTION LOG(VALOR-ESTADISTICO(INDICE-EST))
+               ADD 1 TO EST-CANTIDAD-POS
+           END-IF.
+           ADD 1 TO INDICE-EST.
+
+       SUMAR-CUADRADO.
+           COMPUTE EST-SUMA-CUAD = EST-SUMA-CUAD +
+               (VALOR-ESTADISTICO(INDICE-EST) - EST-MEDIA) ** 2.
+           ADD 1 TO INDICE-EST.
+
+       MOSTRAR-ESTADISTICAS.
+           MOVE EST-MEDIA TO FORMATO-EST.
+           IF IDIOMA = "ES" OR "es" THEN
+               DISPLAY "Media aritmetica: " FORMATO-EST
+           ELSE IF IDIOMA = "EN" OR "en" THEN
+               DISPLAY "Arithmetic mean: " FORMATO-EST
+           ELSE IF IDIOMA = "WK" OR "wk" THEN
+               DISPLAY "Waka waka: " FORMATO-EST
+           END-IF.
+           MOVE EST-MEDIA-GEOM TO FORMATO-EST.
+           IF IDIOMA = "ES" OR "es" THEN
+               DISPLAY "Media geometrica: " FORMATO-EST
+           ELSE IF IDIOMA = "EN" OR "en" THEN
+               DISPLAY "Geometric mean: " FORMATO-EST
+           ELSE IF IDIOMA = "WK" OR "wk" THEN
+               DISPLAY "Waka waka: " FORMATO-EST
+           END-IF.
+           IF EST-CANTIDAD-POS < CANTIDAD-DATOS THEN
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "(valores cero o negativos excluidos "
+                       "de la media geometrica)"
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "(zero or negative values excluded "
+                       "from the geometric mean)"
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "(waka waka waka excluded waka)"
+               END-IF
+           END-IF.
+           MOVE EST-DESV-ESTANDAR TO FORMATO-EST.
+           IF IDIOMA = "ES" OR "es" THEN
+               DISPLAY "Desviacion estandar: " FORMATO-EST
+           ELSE IF IDIOMA = "EN" OR "en" THEN
+               DISPLAY "Standard deviation: " FORMATO-EST
+           ELSE IF IDIOMA = "WK" OR "wk" THEN
+               DISPLAY "Waka waka: " FORMATO-EST
+           END-IF.
+
        MENU-GEOMETRICO.
            IF IDIOMA = "ES" OR "es" THEN
              DISPLAY " "
@@ -439,13 +948,16 @@
              DISPLAY "Waka waka waka waka waka"
            END-IF.
 
-           ACCEPT OPCION
+           PERFORM VALIDAR-OPCION
+           MOVE "MENU GEOMETRICO" TO AUD-MENU.
+           MOVE SPACES TO AUD-RESULTADO.
+           PERFORM GRABAR-AUDITORIA.
            IF OPCION = 1 THEN
-      *>          PERFORM PERIMETRO
+               PERFORM PERIMETRO
            ELSE IF OPCION = 2 THEN
-      *>          PERFORM VISUALIZAR
+               PERFORM VISUALIZAR
            ELSE IF OPCION = 3 THEN
-               PERFORM MENU
+               PERFORM MENU-PRINCIPAL
            ELSE IF IDIOMA = "ES" OR "es" THEN
                IF (OPCION = 0 OR OPCION > 3) THEN
                DISPLAY "Opcion invalida, inserta una opcion valida"
@@ -464,6 +976,95 @@
                PERFORM MENU-GEOMETRICO
            END-IF.
 
+       PERIMETRO.
+           IF IDIOMA = "ES" OR "es" THEN
+               DISPLAY "Cuantos lados tiene el poligono"
+           ELSE IF IDIOMA = "EN" OR "en" THEN
+               DISPLAY "How many sides does the polygon have"
+           ELSE IF IDIOMA = "WK" OR "wk" THEN
+               DISPLAY "Waka waka waka waka"
+           END-IF.
+           ACCEPT LADOS-POLIGONO.
+           IF LADOS-POLIGONO = 0 THEN
+               PERFORM PERIMETRO
+           ELSE
+               MOVE 0 TO PERIMETRO-POLIGONO
+               MOVE 1 TO CONT-LADOS
+               PERFORM LEER-LADO UNTIL CONT-LADOS > LADOS-POLIGONO
+               MOVE PERIMETRO-POLIGONO TO FORMATO-PERIMETRO
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "El perimetro es: " FORMATO-PERIMETRO
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "The perimeter is: " FORMATO-PERIMETRO
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "Waka waka: " FORMATO-PERIMETRO
+               END-IF
+               PERFORM ALMACENAR-FORMA
+               STRING "PERIMETRO=" FORMATO-PERIMETRO DELIMITED BY SIZE
+                   INTO AUD-RESULTADO
+               MOVE "MENU GEOMETRICO" TO AUD-MENU
+               PERFORM GRABAR-AUDITORIA
+           END-IF.
+           PERFORM ESPERAR-ENTER.
+           PERFORM MENU-GEOMETRICO.
+
+       LEER-LADO.
+           IF IDIOMA = "ES" OR "es" THEN
+               DISPLAY "Ingresa el lado " CONT-LADOS
+           ELSE IF IDIOMA = "EN" OR "en" THEN
+               DISPLAY "Input side " CONT-LADOS
+           ELSE IF IDIOMA = "WK" OR "wk" THEN
+               DISPLAY "Waka waka waka"
+           END-IF.
+           ACCEPT LADO-VALOR.
+           ADD LADO-VALOR TO PERIMETRO-POLIGONO.
+           ADD 1 TO CONT-LADOS.
+
+       ALMACENAR-FORMA.
+           MOVE LADOS-POLIGONO TO FORMA-LADOS-ED.
+           MOVE PERIMETRO-POLIGONO TO FORMA-PERIMETRO-ED.
+           MOVE REG-FORMA TO LINEA-FORMA.
+           OPEN EXTEND SHAPES-FILE.
+           IF SHAPES-STATUS = "35" THEN
+               OPEN OUTPUT SHAPES-FILE
+           END-IF.
+           WRITE LINEA-FORMA.
+           CLOSE SHAPES-FILE.
+
+       VISUALIZAR.
+           MOVE 0 TO CONTADOR-FORMAS.
+           OPEN INPUT SHAPES-FILE.
+           IF SHAPES-STATUS = "35" THEN
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "Todavia no hay formas almacenadas"
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "There are no shapes on file yet"
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "Waka waka waka waka"
+               END-IF
+           ELSE
+               PERFORM LEER-FORMA UNTIL SHAPES-STATUS = "10"
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "Total de formas: " CONTADOR-FORMAS
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "Total shapes: " CONTADOR-FORMAS
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "Waka waka waka: " CONTADOR-FORMAS
+               END-IF
+           END-IF.
+           CLOSE SHAPES-FILE.
+           PERFORM ESPERAR-ENTER.
+           PERFORM MENU-GEOMETRICO.
+
+       LEER-FORMA.
+           READ SHAPES-FILE
+               AT END
+                   MOVE "10" TO SHAPES-STATUS
+               NOT AT END
+                   ADD 1 TO CONTADOR-FORMAS
+                   DISPLAY LINEA-FORMA
+           END-READ.
+
        MENU-ADMIN-NEGOCIOS.
            IF IDIOMA = "ES" OR "es" THEN
              DISPLAY " "
@@ -499,15 +1100,18 @@
              DISPLAY "Waka waka waka waka waka"
            END-IF.
 
-           ACCEPT OPCION
+           PERFORM VALIDAR-OPCION
+           MOVE "MENU ADMIN NEGOCIOS" TO AUD-MENU.
+           MOVE SPACES TO AUD-RESULTADO.
+           PERFORM GRABAR-AUDITORIA.
            IF OPCION = 1 THEN
-      *>          PERFORM EMPLEADOS
+               PERFORM EMPLEADOS
            ELSE IF OPCION = 2 THEN
-      *>          PERFORM VISUALIZAR1
+               PERFORM VISUALIZAR1
            ELSE IF OPCION = 3 THEN
       *>          PERFORM BORRAR
            ELSE IF OPCION = 4 THEN
-               PERFORM MENU
+               PERFORM MENU-PRINCIPAL
            ELSE IF IDIOMA = "ES" OR "es" THEN
                IF (OPCION = 0 OR OPCION > 4) THEN
                DISPLAY "Opcion invalida, inserta una opcion valida"
@@ -526,6 +1130,101 @@
                PERFORM MENU-ADMIN-NEGOCIOS
            END-IF.
 
+       EMPLEADOS.
+           IF IDIOMA = "ES" OR "es" THEN
+               DISPLAY "Ingresa el nombre del empleado"
+           ELSE IF IDIOMA = "EN" OR "en" THEN
+               DISPLAY "Input the employee name"
+           ELSE IF IDIOMA = "WK" OR "wk" THEN
+               DISPLAY "Waka waka waka waka"
+           END-IF.
+           ACCEPT EMP-NOMBRE-ENTRADA.
+           MOVE EMP-NOMBRE-ENTRADA TO EMP-NOMBRE.
+           OPEN I-O EMPMAST.
+           IF EMPMAST-STATUS = "35" THEN
+               OPEN OUTPUT EMPMAST
+               CLOSE EMPMAST
+               OPEN I-O EMPMAST
+           END-IF.
+           WRITE EMP-RECORD
+               INVALID KEY
+                   IF IDIOMA = "ES" OR "es" THEN
+                       DISPLAY "Ese empleado ya estaba almacenado"
+                   ELSE IF IDIOMA = "EN" OR "en" THEN
+                       DISPLAY "That employee was already on file"
+                   ELSE IF IDIOMA = "WK" OR "wk" THEN
+                       DISPLAY "Waka waka waka waka"
+                   END-IF
+                   STRING "DUPLICADO " EMP-NOMBRE DELIMITED BY SIZE
+                       INTO AUD-RESULTADO
+               NOT INVALID KEY
+                   IF IDIOMA = "ES" OR "es" THEN
+                       DISPLAY "Empleado " EMP-NOMBRE " almacenado"
+                   ELSE IF IDIOMA = "EN" OR "en" THEN
+                       DISPLAY "Employee " EMP-NOMBRE " stored"
+                   ELSE IF IDIOMA = "WK" OR "wk" THEN
+                       DISPLAY "Waka waka " EMP-NOMBRE " waka"
+                   END-IF
+                   STRING "ALTA " EMP-NOMBRE DELIMITED BY SIZE
+                       INTO AUD-RESULTADO
+           END-WRITE.
+           MOVE "MENU ADMIN NEGOCIOS" TO AUD-MENU.
+           PERFORM GRABAR-AUDITORIA.
+           CLOSE EMPMAST.
+           PERFORM ESPERAR-ENTER.
+           PERFORM MENU-ADMIN-NEGOCIOS.
+
+       VISUALIZAR1.
+           MOVE 0 TO EMP-CONTADOR.
+           MOVE 1 TO RPT-NUM-PAGINA.
+           MOVE 0 TO RPT-LINEAS-PAGINA.
+           OPEN INPUT EMPMAST.
+           IF EMPMAST-STATUS = "35" THEN
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "Todavia no hay empleados almacenados"
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "There are no employees on file yet"
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "Waka waka waka waka"
+               END-IF
+               MOVE "SIN EMPLEADOS" TO AUD-RESULTADO
+           ELSE
+               OPEN OUTPUT REPORTE-FILE
+               MOVE RPT-NUM-PAGINA TO RPT-ENC-PAGINA
+               WRITE LINEA-REPORTE FROM RPT-ENCABEZADO
+               DISPLAY RPT-ENCABEZADO
+               PERFORM LEER-EMPLEADO UNTIL EMPMAST-STATUS = "10"
+               MOVE EMP-CONTADOR TO RPT-TOT-CANTIDAD
+               WRITE LINEA-REPORTE FROM RPT-TOTAL
+               DISPLAY RPT-TOTAL
+               CLOSE REPORTE-FILE
+               STRING "EMPLEADOS=" RPT-TOT-CANTIDAD DELIMITED BY SIZE
+                   INTO AUD-RESULTADO
+           END-IF.
+           MOVE "MENU ADMIN NEGOCIOS" TO AUD-MENU.
+           PERFORM GRABAR-AUDITORIA.
+           CLOSE EMPMAST.
+           PERFORM ESPERAR-ENTER.
+           PERFORM MENU-ADMIN-NEGOCIOS.
+
+       LEER-EMPLEADO.
+           READ EMPMAST NEXT RECORD
+               AT END
+                   MOVE "10" TO EMPMAST-STATUS
+               NOT AT END
+                   ADD 1 TO EMP-CONTADOR
+                   ADD 1 TO RPT-LINEAS-PAGINA
+                   IF RPT-LINEAS-PAGINA > 20 THEN
+                       ADD 1 TO RPT-NUM-PAGINA
+                       MOVE RPT-NUM-PAGINA TO RPT-ENC-PAGINA
+                       WRITE LINEA-REPORTE FROM RPT-ENCABEZADO
+                       MOVE 0 TO RPT-LINEAS-PAGINA
+                   END-IF
+                   MOVE EMP-NOMBRE TO RPT-DET-NOMBRE
+                   WRITE LINEA-REPORTE FROM RPT-DETALLE
+                   DISPLAY RPT-DETALLE
+           END-READ.
+
        DESPEDIDA.
            IF IDIOMA = "ES" OR "es" THEN
                 DISPLAY "Gracias " NOMBRE " por elegir COBOLICS"
@@ -542,7 +1241,7 @@
            END-IF.
            STOP RUN.
 
-       ENTER.
+       ESPERAR-ENTER.
            IF IDIOMA = "ES" OR "es" THEN
                 STOP "Presiona ENTER para continuar..."
            ELSE IF IDIOMA = "EN" OR "en" THEN
@@ -555,12 +1254,20 @@
            PERFORM PRIMOS UNTIL CONT > NUM1.
            IF ALMACENADOR = 2 THEN
                ADD 1 TO REVISION
-               MOVE NUM1 TO COLUMNAS(INDICE)
-               ADD 1 TO INDICE
+               IF INDICE > 3000 THEN
+                   SET LISTA-PRIMOS-DESBORDO TO TRUE
+               ELSE
+                   MOVE NUM1 TO COLUMNAS(INDICE)
+                   ADD 1 TO INDICE
+               END-IF
            END-IF.
            ADD 1 TO NUM1.
            MOVE 1 TO CONT.
            MOVE 0 TO ALMACENADOR.
+           ADD 1 TO CHKPT-CONTADOR-CICLOS.
+           IF FUNCTION MOD(CHKPT-CONTADOR-CICLOS, CHKPT-FRECUENCIA) = 0
+               PERFORM GRABAR-CHECKPOINT-PRIMOS
+           END-IF.
 
 
        PRIMOS.
@@ -578,12 +1285,470 @@
 
 
        LIMPIAR.
-           MOVE 0 TO COLUMNAS(INDICE).
+           IF INDICE <= 3000 THEN
+               MOVE 0 TO COLUMNAS(INDICE)
+           END-IF.
            MOVE 1 TO INDICE.
            MOVE 0 TO REVISION.
            MOVE 1 TO CONT.
            MOVE 0 TO ALMACENADOR.
            MOVE 0 TO RESULTADO.
            MOVE 0 TO RESTO.
+           MOVE "N" TO LISTA-PRIMOS-LLENA.
+
+      *----------------------------------------------------------*
+      * Checkpoint/restart support for PRIMOS-CANTIDAD and        *
+      * PRODUCTORIO.  Each keeps its own checkpoint file (CHKPOINT*
+      * and CHKPPROD) so resuming or clearing one can never touch *
+      * the other's pending checkpoint.  Every CHKPT-FRECUENCIA   *
+      * cycles the current position and partial result are       *
+      * saved, so a large range can be resumed instead of         *
+      * restarted.                                                *
+      *----------------------------------------------------------*
+       VERIFICAR-CHECKPOINT-PRIMOS.
+           MOVE "N" TO CHKPT-RETOMADO.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHKPT-STATUS = "35" THEN
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-FILE INTO REG-CHKPT-CABECERA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM PREGUNTAR-RETOMAR
+                       IF SE-RETOMO THEN
+                           MOVE CHKPT-NUM1 TO NUM1
+                           MOVE CHKPT-NUM2 TO NUM2
+                           MOVE CHKPT-CONTADOR TO REVISION
+                           MOVE CHKPT-INDICE TO INDICE
+                           MOVE 1 TO CHKPT-INDICE-AUX
+                           PERFORM LEER-DATO-CHECKPOINT
+                             UNTIL CHKPT-INDICE-AUX >= CHKPT-INDICE
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       PREGUNTAR-RETOMAR.
+           IF IDIOMA = "ES" OR "es" THEN
+               DISPLAY "Se encontro un calculo sin terminar. "
+                   "Desea continuarlo? (S/N)"
+           ELSE IF IDIOMA = "EN" OR "en" THEN
+               DISPLAY "An unfinished run was found. Resume it? (Y/N)"
+           ELSE IF IDIOMA = "WK" OR "wk" THEN
+               DISPLAY "Waka waka waka? (S/N)"
+           END-IF.
+           ACCEPT CHKPT-RETOMADO.
+           IF CHKPT-RETOMADO = "Y" OR "y" THEN
+               MOVE "S" TO CHKPT-RETOMADO
+           END-IF.
+
+       LEER-DATO-CHECKPOINT.
+           READ CHECKPOINT-FILE INTO REG-CHKPT-DATO
+               AT END
+                   MOVE CHKPT-INDICE TO CHKPT-INDICE-AUX
+               NOT AT END
+                   MOVE REG-CHKPT-DATO TO COLUMNAS(CHKPT-INDICE-AUX)
+                   ADD 1 TO CHKPT-INDICE-AUX
+           END-READ.
+
+       GRABAR-CHECKPOINT-PRIMOS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE NUM1 TO CHKPT-NUM1.
+           MOVE NUM2 TO CHKPT-NUM2.
+           MOVE REVISION TO CHKPT-CONTADOR.
+           MOVE INDICE TO CHKPT-INDICE.
+           WRITE REG-CHKPT-CABECERA.
+           MOVE 1 TO CHKPT-INDICE-AUX.
+           PERFORM GRABAR-DATO-CHECKPOINT
+               UNTIL CHKPT-INDICE-AUX >= INDICE.
+           CLOSE CHECKPOINT-FILE.
+
+       GRABAR-DATO-CHECKPOINT.
+           MOVE COLUMNAS(CHKPT-INDICE-AUX) TO REG-CHKPT-DATO.
+           WRITE REG-CHKPT-DATO.
+           ADD 1 TO CHKPT-INDICE-AUX.
+
+       VERIFICAR-CHECKPOINT-PRODUCTORIO.
+           MOVE "N" TO CHKPT-RETOMADO.
+           OPEN INPUT CHECKPOINT-PROD-FILE.
+           IF CHKPT-PROD-STATUS = "35" THEN
+               CONTINUE
+           ELSE
+               READ CHECKPOINT-PROD-FILE INTO REG-CHKPT-PROD-CABECERA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM PREGUNTAR-RETOMAR
+                       IF SE-RETOMO THEN
+                           MOVE CHKPT-PROD-NUM1 TO NUM1
+                           MOVE CHKPT-PROD-NUM2 TO NUM2
+                           MOVE CHKPT-PROD-PRODUCTO TO PROD-ACUMULADO
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-PROD-FILE
+           END-IF.
+
+       GRABAR-CHECKPOINT-PRODUCTORIO.
+           OPEN OUTPUT CHECKPOINT-PROD-FILE.
+           MOVE NUM1 TO CHKPT-PROD-NUM1.
+           MOVE NUM2 TO CHKPT-PROD-NUM2.
+           MOVE PROD-ACUMULADO TO CHKPT-PROD-PRODUCTO.
+           WRITE REG-CHKPT-PROD-CABECERA.
+           CLOSE CHECKPOINT-PROD-FILE.
+
+       BORRAR-CHECKPOINT-PRIMOS.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       BORRAR-CHECKPOINT-PRODUCTORIO.
+           OPEN OUTPUT CHECKPOINT-PROD-FILE.
+           CLOSE CHECKPOINT-PROD-FILE.
+
+      *----------------------------------------------------------*
+      * GRABAR-AUDITORIA appends one line to AUDITLOG recording   *
+      * who chose what, from which menu, in which language, and   *
+      * the result when the menu produced one (AUD-RESULTADO).    *
+      * Called from every menu paragraph right after its option   *
+      * is validated.                                             *
+      *----------------------------------------------------------*
+       GRABAR-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO AUD-FECHA-HORA.
+           STRING AUD-FECHA-HORA(1:8) "-" AUD-FECHA-HORA(9:6)
+                   " " NOMBRE DELIMITED BY SIZE
+                   " IDIOMA=" IDIOMA DELIMITED BY SIZE
+                   " MENU=" AUD-MENU DELIMITED BY SIZE
+                   " OPCION=" OPCION DELIMITED BY SIZE
+                   " RESULTADO=" AUD-RESULTADO DELIMITED BY SIZE
+               INTO LINEA-AUDITORIA.
+           OPEN EXTEND AUDITLOG.
+           IF AUD-STATUS = "35" THEN
+               OPEN OUTPUT AUDITLOG
+           END-IF.
+           WRITE LINEA-AUDITORIA.
+           CLOSE AUDITLOG.
+
+       VALIDAR-NUM1.
+           MOVE "N" TO SW-ENTRADA-NUM.
+           PERFORM LEER-NUM1 UNTIL NUM-ES-VALIDO.
+
+       LEER-NUM1.
+           MOVE SPACES TO ENTRADA-ALFA.
+           ACCEPT ENTRADA-ALFA.
+           IF FUNCTION TEST-NUMVAL(ENTRADA-ALFA) = 0 THEN
+               COMPUTE NUM1 = FUNCTION NUMVAL(ENTRADA-ALFA)
+                   ON SIZE ERROR
+                       IF IDIOMA = "ES" OR "es" THEN
+                           DISPLAY "Numero demasiado grande"
+                       ELSE IF IDIOMA = "EN" OR "en" THEN
+                           DISPLAY "Number too large"
+                       ELSE IF IDIOMA = "WK" OR "wk" THEN
+                           DISPLAY "Waka waka waka waka"
+                       END-IF
+                   NOT ON SIZE ERROR
+                       MOVE "S" TO SW-ENTRADA-NUM
+               END-COMPUTE
+           ELSE
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "Valor no numerico, ingresa un numero"
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "Non-numeric value, input a number"
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "Waka waka waka waka"
+               END-IF
+           END-IF.
+
+       VALIDAR-NUM2.
+           MOVE "N" TO SW-ENTRADA-NUM.
+           PERFORM LEER-NUM2 UNTIL NUM-ES-VALIDO.
+
+       LEER-NUM2.
+           MOVE SPACES TO ENTRADA-ALFA.
+           ACCEPT ENTRADA-ALFA.
+           IF FUNCTION TEST-NUMVAL(ENTRADA-ALFA) = 0 THEN
+               COMPUTE NUM2 = FUNCTION NUMVAL(ENTRADA-ALFA)
+                   ON SIZE ERROR
+                       IF IDIOMA = "ES" OR "es" THEN
+                           DISPLAY "Numero demasiado grande"
+                       ELSE IF IDIOMA = "EN" OR "en" THEN
+                           DISPLAY "Number too large"
+                       ELSE IF IDIOMA = "WK" OR "wk" THEN
+                           DISPLAY "Waka waka waka waka"
+                       END-IF
+                   NOT ON SIZE ERROR
+                       MOVE "S" TO SW-ENTRADA-NUM
+               END-COMPUTE
+           ELSE
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "Valor no numerico, ingresa un numero"
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "Non-numeric value, input a number"
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "Waka waka waka waka"
+               END-IF
+           END-IF.
+
+       VALIDAR-OPCION.
+           MOVE "N" TO SW-ENTRADA-NUM.
+           PERFORM LEER-OPCION UNTIL NUM-ES-VALIDO.
+
+       LEER-OPCION.
+           MOVE SPACES TO ENTRADA-ALFA.
+           ACCEPT ENTRADA-ALFA.
+           IF FUNCTION TEST-NUMVAL(ENTRADA-ALFA) = 0 THEN
+               COMPUTE OPCION = FUNCTION NUMVAL(ENTRADA-ALFA)
+                   ON SIZE ERROR
+                       IF IDIOMA = "ES" OR "es" THEN
+                           DISPLAY "Opcion invalida, inserta una opcion"
+                       ELSE IF IDIOMA = "EN" OR "en" THEN
+                           DISPLAY "Invalid option, insert an option"
+                       ELSE IF IDIOMA = "WK" OR "wk" THEN
+                           DISPLAY "Waka waka waka waka"
+                       END-IF
+                   NOT ON SIZE ERROR
+                       MOVE "S" TO SW-ENTRADA-NUM
+               END-COMPUTE
+           ELSE
+               IF IDIOMA = "ES" OR "es" THEN
+                   DISPLAY "Valor no numerico, elige una opcion"
+               ELSE IF IDIOMA = "EN" OR "en" THEN
+                   DISPLAY "Non-numeric value, choose an option"
+               ELSE IF IDIOMA = "WK" OR "wk" THEN
+                   DISPLAY "Waka waka waka waka"
+               END-IF
+           END-IF.
 
        END PROGRAM CALCULO-MUCHOS.
+
+      ******************************************************************
+      * Author:A. MATIAS
+      * Date:09-08-2026
+      * Purpose: Unattended batch entry point for CALCULO-MUCHOS. Reads
+      *          one parameter card per run from PARMIN (language, user
+      *          name, menu option, and the numeric inputs that option
+      *          needs) and writes the computed results to SALIDA, so
+      *          the math menu can be driven from a scheduled job
+      *          instead of an interactive ACCEPT session.
+      * Tectonics: FOOOOO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULO-LOTE.
+       AUTHOR. A. MATIAS.
+       INSTALLATION. COBOLICS.
+       DATE-WRITTEN. 09-08-2026.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARMIN ASSIGN TO "PARMIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARMIN-STATUS.
+
+           SELECT SALIDA ASSIGN TO "SALIDA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SALIDA-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * One card per run: which menu option, in which language, for
+      * whom, and the one or two numbers that option needs.
+       FD  PARMIN
+           LABEL RECORDS ARE STANDARD.
+       01  REG-PARM.
+           05  PARM-OPCION                 PIC 9(1).
+           05  PARM-IDIOMA                 PIC X(2).
+           05  PARM-NOMBRE                 PIC X(20).
+           05  PARM-NUM1                   PIC S9(9).
+           05  PARM-NUM2                   PIC S9(9).
+
+       FD  SALIDA
+           LABEL RECORDS ARE STANDARD.
+       01  LINEA-SALIDA                    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 PARMIN-STATUS PIC X(02) VALUE "00".
+           88 FIN-DE-PARMIN VALUE "10".
+       77 SALIDA-STATUS PIC X(02) VALUE "00".
+       77 LOTE-CONT PIC S9(9) COMP VALUE 0.
+       77 LOTE-RESTO PIC S9(9) COMP VALUE 0.
+       77 LOTE-ALMACENADOR PIC 9(1) COMP VALUE 0.
+       77 LOTE-REVISION PIC 9(9) COMP VALUE 0.
+       77 LOTE-PRODUCTO PIC S9(18) COMP VALUE 1.
+       77 LOTE-DESBORDE PIC X(01) VALUE "N".
+           88 LOTE-HUBO-DESBORDE VALUE "S".
+       77 LOTE-FORMATO PIC -Z(17)9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESAR-CARD UNTIL FIN-DE-PARMIN.
+           PERFORM 9000-FIN.
+           STOP RUN.
+
+       1000-INICIO.
+           OPEN INPUT PARMIN.
+           OPEN OUTPUT SALIDA.
+           READ PARMIN
+               AT END SET FIN-DE-PARMIN TO TRUE
+           END-READ.
+
+       2000-PROCESAR-CARD.
+           EVALUATE PARM-OPCION
+               WHEN 1
+                   PERFORM 2100-PRIMOS-COMPUESTOS
+               WHEN 2
+                   PERFORM 2200-PRIMOS-CANTIDAD
+               WHEN 3
+                   PERFORM 2300-PRODUCTORIO
+               WHEN OTHER
+                   MOVE "OPCION DE LOTE NO VALIDA" TO LINEA-SALIDA
+                   WRITE LINEA-SALIDA
+           END-EVALUATE.
+           READ PARMIN
+               AT END SET FIN-DE-PARMIN TO TRUE
+           END-READ.
+
+       2100-PRIMOS-COMPUESTOS.
+           MOVE 1 TO LOTE-CONT.
+           MOVE 0 TO LOTE-ALMACENADOR.
+           PERFORM 2110-PROBAR-DIVISOR UNTIL LOTE-CONT > PARM-NUM1.
+           MOVE PARM-NUM1 TO LOTE-FORMATO.
+           IF PARM-IDIOMA = "EN" OR "en" THEN
+               IF LOTE-ALMACENADOR = 2 THEN
+                   STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                           " - THE NUMBER" DELIMITED BY SIZE
+                           LOTE-FORMATO DELIMITED BY SIZE
+                           " IS PRIME" DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+               ELSE
+                   STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                           " - THE NUMBER" DELIMITED BY SIZE
+                           LOTE-FORMATO DELIMITED BY SIZE
+                           " IS COMPOSE" DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+               END-IF
+           ELSE IF PARM-IDIOMA = "WK" OR "wk" THEN
+               IF LOTE-ALMACENADOR = 2 THEN
+                   STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                           " - WAKA" DELIMITED BY SIZE
+                           LOTE-FORMATO DELIMITED BY SIZE
+                           " WAKA" DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+               ELSE
+                   STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                           " - WAKA" DELIMITED BY SIZE
+                           LOTE-FORMATO DELIMITED BY SIZE
+                           " WAAKAA" DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+               END-IF
+           ELSE
+               IF LOTE-ALMACENADOR = 2 THEN
+                   STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                           " - EL NUMERO" DELIMITED BY SIZE
+                           LOTE-FORMATO DELIMITED BY SIZE
+                           " ES PRIMO" DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+               ELSE
+                   STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                           " - EL NUMERO" DELIMITED BY SIZE
+                           LOTE-FORMATO DELIMITED BY SIZE
+                           " ES COMPUESTO" DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+               END-IF
+           END-IF.
+           WRITE LINEA-SALIDA.
+
+       2110-PROBAR-DIVISOR.
+           COMPUTE LOTE-RESTO = FUNCTION REM(PARM-NUM1, LOTE-CONT).
+           IF LOTE-RESTO = 0 THEN
+               ADD 1 TO LOTE-ALMACENADOR
+           END-IF.
+           ADD 1 TO LOTE-CONT.
+
+       2200-PRIMOS-CANTIDAD.
+           MOVE 0 TO LOTE-REVISION.
+           PERFORM 2210-EVALUAR-NUMERO UNTIL PARM-NUM1 > PARM-NUM2.
+           MOVE LOTE-REVISION TO LOTE-FORMATO.
+           IF PARM-IDIOMA = "EN" OR "en" THEN
+               STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                       " - NUMBER OF PRIMES:" DELIMITED BY SIZE
+                       LOTE-FORMATO DELIMITED BY SIZE
+                   INTO LINEA-SALIDA
+           ELSE IF PARM-IDIOMA = "WK" OR "wk" THEN
+               STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                       " - WAKA WAKA WAKA:" DELIMITED BY SIZE
+                       LOTE-FORMATO DELIMITED BY SIZE
+                   INTO LINEA-SALIDA
+           ELSE
+               STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                       " - CANTIDAD DE PRIMOS:" DELIMITED BY SIZE
+                       LOTE-FORMATO DELIMITED BY SIZE
+                   INTO LINEA-SALIDA
+           END-IF.
+           WRITE LINEA-SALIDA.
+
+       2210-EVALUAR-NUMERO.
+           MOVE 1 TO LOTE-CONT.
+           MOVE 0 TO LOTE-ALMACENADOR.
+           PERFORM 2110-PROBAR-DIVISOR UNTIL LOTE-CONT > PARM-NUM1.
+           IF LOTE-ALMACENADOR = 2 THEN
+               ADD 1 TO LOTE-REVISION
+           END-IF.
+           ADD 1 TO PARM-NUM1.
+
+       2300-PRODUCTORIO.
+           MOVE 1 TO LOTE-PRODUCTO.
+           MOVE "N" TO LOTE-DESBORDE.
+           PERFORM 2310-MULTIPLICAR UNTIL PARM-NUM1 > PARM-NUM2
+                   OR LOTE-HUBO-DESBORDE.
+           IF LOTE-HUBO-DESBORDE THEN
+               IF PARM-IDIOMA = "EN" OR "en" THEN
+                   STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                           " - PRODUCT: NUMERIC OVERFLOW"
+                               DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+               ELSE IF PARM-IDIOMA = "WK" OR "wk" THEN
+                   STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                           " - WAKA WAKA: WAKA WAKA WAKA"
+                               DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+               ELSE
+                   STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                           " - PRODUCTORIO: DESBORDE NUMERICO"
+                               DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+               END-IF
+           ELSE
+               MOVE LOTE-PRODUCTO TO LOTE-FORMATO
+               IF PARM-IDIOMA = "EN" OR "en" THEN
+                   STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                           " - PRODUCT:" DELIMITED BY SIZE
+                           LOTE-FORMATO DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+               ELSE IF PARM-IDIOMA = "WK" OR "wk" THEN
+                   STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                           " - WAKA WAKA:" DELIMITED BY SIZE
+                           LOTE-FORMATO DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+               ELSE
+                   STRING FUNCTION TRIM(PARM-NOMBRE) DELIMITED BY SIZE
+                           " - PRODUCTORIO:" DELIMITED BY SIZE
+                           LOTE-FORMATO DELIMITED BY SIZE
+                       INTO LINEA-SALIDA
+               END-IF
+           END-IF.
+           WRITE LINEA-SALIDA.
+
+       2310-MULTIPLICAR.
+           COMPUTE LOTE-PRODUCTO = LOTE-PRODUCTO * PARM-NUM1
+               ON SIZE ERROR
+                   MOVE "S" TO LOTE-DESBORDE
+           END-COMPUTE.
+           ADD 1 TO PARM-NUM1.
+
+       9000-FIN.
+           CLOSE PARMIN.
+           CLOSE SALIDA.
+
+       END PROGRAM CALCULO-LOTE.
